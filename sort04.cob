@@ -19,17 +19,62 @@
       * 03/18/2019 Modified report to use AFTER ADVANCING PAGE for
       *            Heading.
       * 03/20/2019 Add basic ON SIZE ERROR message for calculations.
+      * 04/02/2019 INFILE name is now a runtime parameter (argument 1
+      *            or environment variable SORT04-INFILE) instead of
+      *            a hardcoded path - no more editing and recompiling
+      *            to switch between the fixed/500000/million extracts.
+      * 04/03/2019 Found EOF was an 88 hung directly off 01 MISC - so
+      *            SET EOF TO TRUE was MOVEing "Y" to the whole group
+      *            and space-filling the rest of it (RECIN, the totals,
+      *            all of it) the moment input hit end of file. Gave it
+      *            its own switch byte like EOF-FLAG/EOF2 already had.
+      * 04/05/2019 Added checkpoint/restart. A second argument of
+      *            RESTART resumes from the last checkpoint (RECIN,
+      *            last STATE/CITY, running totals) instead of
+      *            starting over, saving every 1000 report lines.
+      * 04/08/2019 Added a comma-delimited EXTRACT-FILE written
+      *            alongside PRINTFILE so the report can be pulled
+      *            into Excel without re-parsing fixed print columns.
+      * 04/10/2019 I-ED (enrollment date) was being read off every
+      *            input record and never used. Carried it through to
+      *            the sort as SRT-ED and added a years-since-
+      *            enrollment aging summary (5 buckets) printed per
+      *            STATE, same break as the existing STATE TOTAL line.
+      * 04/12/2019 Added a 3rd run-time argument to pick the SORT key
+      *            order - ACCOUNT for reconciliation work, ZIP for
+      *            postal batch (ZIP within STATE), default unchanged
+      *            (STATE, CITY). See FINAL-TOTALS-RTN for how the
+      *            STATE/CITY/aging break report degrades under the
+      *            other two orders.
+      * 04/15/2019 Added a 4th run-time argument (birthday month,
+      *            01-12). When given, every customer whose I-BIRTHDAY
+      *            falls in that month is written to BIRTHDAY-FILE
+      *            (sort04-birthday.csv) for the birthday mailing list,
+      *            off the raw input record during the read pass.
       *
-       ENVIRONMENT DIVISION.      
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INFILE ASSIGN TO
-      *   "/home/bill/Mystuff/COBOL/data/customer-fixed.txt"
-         "/home/bill/Mystuff/COBOL/data/customer-500000.txt"             
-      *  "/home/bill/Mystuff/COBOL/data/customer-million.txt" 
+       SELECT INFILE ASSIGN TO WS-INFILE-NAME
          LINE SEQUENTIAL.
        SELECT PRINTFILE ASSIGN TO PRINTER
-           ORGANIZATION LINE SEQUENTIAL.
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS WS-PRINT-STATUS.
+       SELECT REJECT-FILE ASSIGN TO "./sort04-reject.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS WS-REJECT-STATUS.
+       SELECT EXCEPTION-FILE ASSIGN TO "./sort04-exception.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS WS-EXCEPTION-STATUS.
+       SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPT-FILE-NAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS WS-CKPT-STATUS.
+       SELECT EXTRACT-FILE ASSIGN TO "./sort04-extract.csv"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS WS-EXTRACT-STATUS.
+       SELECT BIRTHDAY-FILE ASSIGN TO "./sort04-birthday.csv"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS WS-BIRTHDAY-STATUS.
        SELECT SORT-FILE  ASSIGN TO "./srtwork.fil".
        DATA DIVISION.
        FILE SECTION.
@@ -54,11 +99,11 @@
               10 E-MM		PIC X(2).
               10 FILLER		PIC X.              
               10 E-DD		PIC X(2).  
-            05 I-AMOUNT     PIC 999.99.
+            05 I-AMOUNT     PIC 9999.99.
             05 FILLER REDEFINES I-AMOUNT.
-               10 I-DOLLARS PIC 999.
+               10 I-DOLLARS PIC 9999.
                10 FILLER    PIC X.
-               10 I-CENTS   PIC 99.  
+               10 I-CENTS   PIC 99.
             05 I-ADDRESS    PIC X(20).
             05 I-CITY	    PIC X(20).
             05 I-STATE	    PIC X(2).
@@ -66,7 +111,9 @@
 
        FD PRINTFILE.
          01 OUTREC.
-           05 O-NAME.   
+           05 O-ACCOUNT       PIC X(17).
+           05 FILLER          PIC X.
+           05 O-NAME.
              10 O-LAST         PIC X(20).                  
              10 O-FIRST        PIC X(15).
              10 O-MIDDLE       PIC X(15).
@@ -82,41 +129,158 @@
             05 FILLER          PIC X.
             05 O-ZIP           PIC X(5).
             05 FILLER          PIC X.            
-            05 O-AMOUNT        PIC $$$9.99.              
-            05 FILLER          PIC X.            
+            05 O-AMOUNT        PIC $$$$9.99.
+            05 FILLER          PIC X.
+
+       FD REJECT-FILE.
+         01 REJECT-RECORD.
+           05 REJ-ACCOUNT      PIC X(17).
+           05 FILLER           PIC X(02).
+           05 REJ-FIELD        PIC X(08).
+           05 FILLER           PIC X(02).
+           05 REJ-VALUE        PIC X(20).
+
+       FD EXCEPTION-FILE.
+         01 EXCEPTION-RECORD.
+           05 EXC-ACCOUNT      PIC X(17).
+           05 FILLER           PIC X(02).
+           05 EXC-REASON       PIC X(20).
+           05 FILLER           PIC X(02).
+           05 EXC-AMOUNT       PIC Z(8)9.99.
+
+       FD CHECKPOINT-FILE.
+         01 CKPT-RECORD.
+           05 CKPT-RECIN       PIC 9(7).
+           05 FILLER           PIC X(02).
+           05 CKPT-STATE       PIC X(02).
+           05 FILLER           PIC X(02).
+           05 CKPT-CITY        PIC X(20).
+           05 FILLER           PIC X(02).
+           05 CKPT-TOT-AMT     PIC 9(9)V99.
+           05 FILLER           PIC X(02).
+           05 CKPT-CITY-AMT    PIC 9(9)V99.
+           05 FILLER           PIC X(02).
+           05 CKPT-GRAND-AMT   PIC 9(9)V99.
+           05 FILLER           PIC X(02).
+           05 CKPT-SORT-MODE   PIC X(01).
+           05 FILLER           PIC X(02).
+           05 CKPT-INFILE-NAME PIC X(100).
+           05 FILLER           PIC X(02).
+           05 CKPT-AGE-BKT-1   PIC 9(7).
+           05 FILLER           PIC X(02).
+           05 CKPT-AGE-BKT-2   PIC 9(7).
+           05 FILLER           PIC X(02).
+           05 CKPT-AGE-BKT-3   PIC 9(7).
+           05 FILLER           PIC X(02).
+           05 CKPT-AGE-BKT-4   PIC 9(7).
+           05 FILLER           PIC X(02).
+           05 CKPT-AGE-BKT-5   PIC 9(7).
+
+       FD EXTRACT-FILE.
+         01 EXTRACT-RECORD      PIC X(150).
+
+       FD BIRTHDAY-FILE.
+         01 BIRTHDAY-RECORD     PIC X(120).
 
        SD  SORT-FILE.
        01  SORT-RECORD.
+           05  SRT-ACCOUNT      PIC X(17).
            05  SRT-NAME.
              10 S-FIRST        PIC X(15).
              10 S-MIDDLE       PIC X(15).
              10 S-LAST         PIC X(20).           
            05 SRT-BIRTHDAY     PIC X(10).
-           05 SRT-AMOUNT       PIC 999V99.
+           05 SRT-ED           PIC X(10).
+           05 SRT-AMOUNT       PIC 9999V99.
            05 SRT-CITY	       PIC X(20).
            05 SRT-STATE        PIC X(2).
-           05 SRT-ZIP	       PIC X(5). 
+           05 SRT-ZIP	       PIC X(5).
 
        WORKING-STORAGE SECTION.
          01 MISC.
-           88 EOF     VALUE "Y".    
       *    LINUX END OF LINE [LINE FEED]
-           05 EOL    BINARY-CHAR UNSIGNED VALUE 10.  
+           05 EOL    BINARY-CHAR UNSIGNED VALUE 10.
+           05  WS-EOF-SW   PIC X(01) VALUE 'N'.
+               88  EOF             VALUE 'Y'.
            05  EOF-FLAG    PIC X(01) VALUE 'N'.
-               88  EOF2            VALUE 'Y'. 
-           05 LAST-STATE   PIC XX VALUE SPACES.               
-           05 RECIN        PIC 9(7) VALUE 0 COMP-3.            
-           05 LINE-CNT     PIC 9(7) VALUE 0 COMP-3.            
-           05 TOT-AMT      PIC 9(7)V99 VALUE 0 COMP-3.
-           05 GRAND-TOT-AMT    PIC 9(9)V99 VALUE 0 COMP-3.           
+               88  EOF2            VALUE 'Y'.
+           05 LAST-STATE   PIC XX VALUE SPACES.
+           05 LAST-CITY    PIC X(20) VALUE SPACES.
+           05 RECIN        PIC 9(7) VALUE 0 COMP-3.
+           05 LINE-CNT     PIC 9(7) VALUE 0 COMP-3.
+           05 TOT-AMT      PIC 9(9)V99 VALUE 0 COMP-3.
+           05 TOT-CITY-AMT PIC 9(9)V99 VALUE 0 COMP-3.
+           05 GRAND-TOT-AMT    PIC 9(9)V99 VALUE 0 COMP-3.
+           05  WS-REJECT-SW  PIC X(01) VALUE 'N'.
+               88  WS-RECORD-REJECTED  VALUE 'Y'.
+           05 REJECT-CNT   PIC 9(7) VALUE 0 COMP-3.
            05 WS-AMOUNT    PIC 999V99.
            05 FILLER REDEFINES WS-AMOUNT.
                10 WS-DOLLARS   PIC 999.
-               10 WS-CENTS     PIC 99.                  
+               10 WS-CENTS     PIC 99.
+
+      *    RUN-TIME PARAMETERS - INFILE name, sort key order,
+      *    restart flag, birthday-month filter
+         01 RUN-PARMS.
+           05 WS-INFILE-NAME    PIC X(100) VALUE SPACES.
+           05 WS-ARG-NUM        PIC 9(4) VALUE 0.
+           05 WS-ARG            PIC X(100) VALUE SPACES.
+           05 WS-SORT-MODE      PIC X(01) VALUE '1'.
+               88  WS-SORT-BY-STATE-CITY  VALUE '1'.
+               88  WS-SORT-BY-ACCOUNT     VALUE '2'.
+               88  WS-SORT-BY-STATE-ZIP   VALUE '3'.
+           05  WS-RESTART-SW    PIC X(01) VALUE 'N'.
+               88  WS-RESTART-RUN          VALUE 'Y'.
+           05 WS-BIRTH-MONTH    PIC X(02) VALUE SPACES.
+               88  WS-BIRTHDAY-MODE-ON  VALUE "01" THRU "12".
+
+      *    CHECKPOINT/RESTART WORKING STORAGE
+         01 CKPT-WORK.
+           05 WS-CKPT-RECIN     PIC 9(7) VALUE 0 COMP-3.
+           05 WS-RETURN-CNT     PIC 9(7) VALUE 0 COMP-3.
+           05 WS-CKPT-STATUS    PIC X(02) VALUE SPACES.
+           05  WS-PAST-CKPT-SW  PIC X(01) VALUE 'Y'.
+               88  WS-PAST-CHECKPOINT      VALUE 'Y'.
+      *    CKPT-RECORD is rewritten every record (see WRITE-RTN) so
+      *    PRINTFILE/EXTRACT-FILE are never ahead of the last saved
+      *    checkpoint. It is written to a temp name and renamed over
+      *    the real checkpoint so a crash mid-save leaves the prior
+      *    good checkpoint intact instead of a truncated, empty one.
+           05 WS-CKPT-NAME      PIC X(30) VALUE "./sort04.ckpt".
+           05 WS-CKPT-TMP-NAME  PIC X(30) VALUE "./sort04.ckpt.tmp".
+           05 WS-CKPT-FILE-NAME PIC X(30) VALUE "./sort04.ckpt".
+           05 WS-PRINT-STATUS   PIC X(02) VALUE SPACES.
+           05 WS-EXCEPTION-STATUS PIC X(02) VALUE SPACES.
+           05 WS-EXTRACT-STATUS PIC X(02) VALUE SPACES.
+           05 WS-REJECT-STATUS  PIC X(02) VALUE SPACES.
+           05 WS-BIRTHDAY-STATUS PIC X(02) VALUE SPACES.
+
+      *    COMMA-DELIMITED EXTRACT WORKING STORAGE
+         01 EXTRACT-WORK.
+           05 WS-CSV-AMOUNT     PIC 9999.99.
+
+      *    TODAY'S DATE, USED TO AGE I-ED (ENROLLMENT DATE) INTO
+      *    YEARS-SINCE-ENROLLMENT FOR THE AGING REPORT BELOW
+         01 CURRENT-DATE-WORK.
+           05 WS-CURRENT-DATE.
+              10 WS-CD-YYYY     PIC 9(4).
+              10 WS-CD-MM       PIC 9(2).
+              10 WS-CD-DD       PIC 9(2).
+
+      *    ENROLLMENT-AGING WORKING STORAGE - 5 YEARS-SINCE-ENROLLMENT
+      *    BUCKETS, ACCUMULATED PER STATE AND RESET AT EACH STATE BREAK
+         01 AGING-WORK.
+           05 AGE-BKT-1         PIC 9(7) VALUE 0 COMP-3.
+           05 AGE-BKT-2         PIC 9(7) VALUE 0 COMP-3.
+           05 AGE-BKT-3         PIC 9(7) VALUE 0 COMP-3.
+           05 AGE-BKT-4         PIC 9(7) VALUE 0 COMP-3.
+           05 AGE-BKT-5         PIC 9(7) VALUE 0 COMP-3.
+           05 WS-ED-YEAR        PIC 9(4) VALUE 0.
+           05 WS-AGE-YEARS      PIC S9(4) VALUE 0.
 
          01 HEADING-1.
             05 FILLER  PIC X(20) VALUE SPACES.
-            05 FILLER  PIC X(35) VALUE 
+            05 H-TITLE PIC X(35) VALUE
             "Customer Report (Sort: STATE, CITY)".
             05 FILLER  PIC X(40) VALUE SPACES.
             05 FILLER  PIC X(03) VALUE SPACES.
@@ -125,31 +289,191 @@
             05 FILLER         PIC X(73) VALUE SPACES.
             05 GND             PIC X(06) VALUE SPACES.
             05 FILLER         PIC X(06) VALUE "TOTAL ".
-            05 T-AMOUNT         PIC $$$,$$$,$$9.99.      
+            05 T-AMOUNT         PIC $$$,$$$,$$9.99.
+
+         01 CITY-TOTAL-LINE.
+            05 FILLER         PIC X(50) VALUE SPACES.
+            05 CT-CITY        PIC X(20) VALUE SPACES.
+            05 FILLER         PIC X(03) VALUE SPACES.
+            05 FILLER         PIC X(06) VALUE "TOTAL ".
+            05 CT-AMOUNT        PIC $$$,$$$,$$9.99.
+
+         01 AGING-LINE.
+            05 FILLER         PIC X(06) VALUE SPACES.
+            05 FILLER         PIC X(10) VALUE "ENROLLED ".
+            05 AG-STATE        PIC X(02) VALUE SPACES.
+            05 FILLER         PIC X(02) VALUE SPACES.
+            05 FILLER         PIC X(05) VALUE "0-1:".
+            05 AG-BKT-1         PIC Z,ZZZ,ZZ9.
+            05 FILLER         PIC X(03) VALUE SPACES.
+            05 FILLER         PIC X(05) VALUE "2-5:".
+            05 AG-BKT-2         PIC Z,ZZZ,ZZ9.
+            05 FILLER         PIC X(03) VALUE SPACES.
+            05 FILLER         PIC X(06) VALUE "6-10:".
+            05 AG-BKT-3         PIC Z,ZZZ,ZZ9.
+            05 FILLER         PIC X(03) VALUE SPACES.
+            05 FILLER         PIC X(07) VALUE "11-20:".
+            05 AG-BKT-4         PIC Z,ZZZ,ZZ9.
+            05 FILLER         PIC X(03) VALUE SPACES.
+            05 FILLER         PIC X(05) VALUE "21+:".
+            05 AG-BKT-5         PIC Z,ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
 
-           SORT SORT-FILE
-                ASCENDING KEY  SRT-STATE, SRT-CITY
-                INPUT PROCEDURE SRT-INPUT-PROCEDURE
-                OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE.
+           PERFORM GET-PARMS-RTN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           IF WS-RESTART-RUN THEN
+               PERFORM CHECK-RESTART-RTN THRU CHECK-RESTART-EXIT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-SORT-BY-ACCOUNT
+                   SORT SORT-FILE
+                        ASCENDING KEY  SRT-ACCOUNT
+                        INPUT PROCEDURE SRT-INPUT-PROCEDURE
+                        OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE
+               WHEN WS-SORT-BY-STATE-ZIP
+                   SORT SORT-FILE
+                        ASCENDING KEY  SRT-STATE, SRT-ZIP
+                        INPUT PROCEDURE SRT-INPUT-PROCEDURE
+                        OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE
+               WHEN OTHER
+                   SORT SORT-FILE
+                        ASCENDING KEY  SRT-STATE, SRT-CITY
+                        INPUT PROCEDURE SRT-INPUT-PROCEDURE
+                        OUTPUT PROCEDURE SRT-OUTPUT-PROCEDURE
+           END-EVALUATE.
 
            MOVE SPACES TO OUTREC.
            WRITE OUTREC.
 
-           PERFORM STATE-BREAK-RTN.
-           
+           PERFORM FINAL-TOTALS-RTN THRU FINAL-TOTALS-EXIT.
+
            MOVE GRAND-TOT-AMT TO T-AMOUNT.
            MOVE "GRAND" TO GND.
            WRITE OUTREC FROM TOTAL-LINE AFTER ADVANCING 2 LINES.
 
-         CLOSE INFILE, PRINTFILE.
+         CLOSE INFILE, PRINTFILE, REJECT-FILE, EXCEPTION-FILE,
+               EXTRACT-FILE, BIRTHDAY-FILE.
          DISPLAY "Records read " RECIN.
+         DISPLAY "Records rejected " REJECT-CNT.
          DISPLAY "End of program!"
-         STOP RUN.                
+         STOP RUN.
+
+      *--------------------------------------------------------------
+      *    GET-PARMS-RTN - pick up the run-time arguments:
+      *       1 - INFILE name (else env var SORT04-INFILE; one of the
+      *           two must be supplied, there is no hardcoded default)
+      *       2 - RESTART - literal "RESTART" resumes a prior run from
+      *           its last checkpoint instead of starting from record 1
+      *       3 - sort key order - ACCOUNT (reconciliation) or ZIP
+      *           (postal batch, ZIP within STATE) - default is the
+      *           original STATE, CITY order
+      *       4 - birthday month (01-12) - when given, every customer
+      *           whose I-BIRTHDAY falls in that month is written to
+      *           BIRTHDAY-FILE for the birthday mailing list
+      *--------------------------------------------------------------
+       GET-PARMS-RTN.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG
+           END-ACCEPT.
+           MOVE WS-ARG TO WS-INFILE-NAME.
+
+           IF WS-INFILE-NAME = SPACES THEN
+               ACCEPT WS-INFILE-NAME FROM ENVIRONMENT "SORT04-INFILE".
+
+           MOVE 2 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG
+           END-ACCEPT.
+           IF WS-ARG = "RESTART" THEN
+               MOVE 'Y' TO WS-RESTART-SW.
+
+           MOVE 3 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG
+           END-ACCEPT.
+           IF WS-ARG = "ACCOUNT" THEN
+               SET WS-SORT-BY-ACCOUNT TO TRUE.
+           IF WS-ARG = "ZIP" THEN
+               SET WS-SORT-BY-STATE-ZIP TO TRUE.
+
+           IF WS-SORT-BY-ACCOUNT THEN
+               MOVE "Customer Report (Sort: ACCOUNT)   " TO H-TITLE.
+           IF WS-SORT-BY-STATE-ZIP THEN
+               MOVE "Customer Report (Sort: STATE, ZIP)" TO H-TITLE.
+
+           MOVE 4 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG
+           END-ACCEPT.
+           MOVE SPACES TO WS-BIRTH-MONTH.
+           IF WS-ARG(1:1) IS NUMERIC AND WS-ARG(2:1) = SPACE THEN
+               MOVE "0" TO WS-BIRTH-MONTH(1:1)
+               MOVE WS-ARG(1:1) TO WS-BIRTH-MONTH(2:1)
+           ELSE
+               MOVE WS-ARG(1:2) TO WS-BIRTH-MONTH
+           END-IF.
+
+       GET-PARMS-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      *    CHECK-RESTART-RTN - a RESTART has to be run against the
+      *    same INFILE and sort order the checkpoint was saved under,
+      *    or the totals it resumes from don't mean anything. Checked
+      *    here, before the SORT, so a mismatched RESTART is rejected
+      *    up front instead of paying for the full input/sort pass
+      *    first and only then being told no (LOAD-CHECKPOINT-RTN,
+      *    which actually restores RECIN/totals/etc. from the
+      *    checkpoint, still runs later from SRT-OUTPUT-PROCEDURE -
+      *    this is purely the up-front sanity check).
+      *--------------------------------------------------------------
+       CHECK-RESTART-RTN.
+           MOVE WS-CKPT-NAME TO WS-CKPT-FILE-NAME.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35" THEN
+               GO TO CHECK-RESTART-EXIT.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   GO TO CHECK-RESTART-EXIT
+           END-READ.
+
+           IF CKPT-SORT-MODE <> WS-SORT-MODE OR
+              CKPT-INFILE-NAME <> WS-INFILE-NAME THEN
+               DISPLAY "RESTART REJECTED - INFILE/sort order do "
+                   "not match the saved checkpoint"
+               CLOSE CHECKPOINT-FILE
+               STOP RUN.
+
+           CLOSE CHECKPOINT-FILE.
+       CHECK-RESTART-EXIT.
+           EXIT.
 
        SRT-INPUT-PROCEDURE SECTION.
            OPEN INPUT INFILE.
+           OPEN OUTPUT REJECT-FILE.
+           IF WS-REJECT-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN REJECT-FILE, STATUS "
+                   WS-REJECT-STATUS
+               STOP RUN.
+           OPEN OUTPUT BIRTHDAY-FILE.
+           IF WS-BIRTHDAY-STATUS NOT = "00" THEN
+               DISPLAY "UNABLE TO OPEN BIRTHDAY-FILE, STATUS "
+                   WS-BIRTHDAY-STATUS
+               STOP RUN.
 
            PERFORM READ-RTN THRU READ-EXIT.
            PERFORM PROCESS-RTN THRU PROCESS-EXIT
@@ -171,17 +495,28 @@
            EXIT.       
 
        PROCESS-RTN.
-           MOVE I-NAME TO SRT-NAME.
-           MOVE I-BIRTHDAY TO SRT-BIRTHDAY.
-           MOVE I-CITY TO SRT-CITY.
-           MOVE I-STATE TO SRT-STATE
-           MOVE I-ZIP TO SRT-ZIP.
-           MOVE I-AMOUNT TO SRT-AMOUNT.
+           MOVE 'N' TO WS-REJECT-SW.
+           PERFORM VALIDATE-RTN THRU VALIDATE-EXIT.
+
+           IF WS-BIRTHDAY-MODE-ON AND MM = WS-BIRTH-MONTH THEN
+               PERFORM WRITE-BIRTHDAY-RTN THRU WRITE-BIRTHDAY-EXIT.
+
+           IF WS-RECORD-REJECTED THEN
+               ADD 1 TO REJECT-CNT
+           ELSE
+               MOVE ACCOUNT TO SRT-ACCOUNT
+               MOVE I-NAME TO SRT-NAME
+               MOVE I-BIRTHDAY TO SRT-BIRTHDAY
+               MOVE I-ED TO SRT-ED
+               MOVE I-CITY TO SRT-CITY
+               MOVE I-STATE TO SRT-STATE
+               MOVE I-ZIP TO SRT-ZIP
+               MOVE I-AMOUNT TO SRT-AMOUNT
       *     MOVE I-AMOUNT TO WS-AMOUNT.
       *   Below 2 instructions were my way of converting an amount
       *   With a decimal to a numeric value that COBOL could use in
-      *   calculations. Then I remembered...with Google's help, that 
-      *   you could simply move it to that type of field. 
+      *   calculations. Then I remembered...with Google's help, that
+      *   you could simply move it to that type of field.
       *   If you move it COBOL converts, but COBOL won't convert it 1st
       *   if you try to use it in a calculation. I'm very rusty!
       *     Move I-dollars to ws-dollars.
@@ -189,12 +524,80 @@
       *     ADD WS-AMOUNT TO TOT-AMT
       *         ON SIZE ERROR Display "Too big!".
 
-           RELEASE SORT-RECORD.
+               RELEASE SORT-RECORD
+           END-IF.
 
            PERFORM READ-RTN THRU READ-EXIT.
 
        PROCESS-EXIT.
-           EXIT.           
+           EXIT.
+
+      *--------------------------------------------------------------
+      *    VALIDATE-RTN - pulls bad STATE/AMOUNT/ZIP values out to the
+      *    reject report instead of letting them ride into the sort
+      *    and skew the STATE/CITY totals.
+      *--------------------------------------------------------------
+       VALIDATE-RTN.
+           IF I-STATE = SPACES OR I-STATE NOT ALPHABETIC THEN
+               MOVE 'Y' TO WS-REJECT-SW
+               MOVE SPACES TO REJECT-RECORD
+               MOVE ACCOUNT TO REJ-ACCOUNT
+               MOVE "STATE"  TO REJ-FIELD
+               MOVE I-STATE TO REJ-VALUE
+               WRITE REJECT-RECORD
+           END-IF.
+
+           IF NOT (I-DOLLARS NUMERIC AND I-CENTS NUMERIC) THEN
+               MOVE 'Y' TO WS-REJECT-SW
+               MOVE SPACES TO REJECT-RECORD
+               MOVE ACCOUNT TO REJ-ACCOUNT
+               MOVE "AMOUNT" TO REJ-FIELD
+               MOVE I-AMOUNT TO REJ-VALUE
+               WRITE REJECT-RECORD
+           END-IF.
+
+           IF I-ZIP NOT NUMERIC THEN
+               MOVE 'Y' TO WS-REJECT-SW
+               MOVE SPACES TO REJECT-RECORD
+               MOVE ACCOUNT TO REJ-ACCOUNT
+               MOVE "ZIP" TO REJ-FIELD
+               MOVE I-ZIP TO REJ-VALUE
+               WRITE REJECT-RECORD
+           END-IF.
+       VALIDATE-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      *    WRITE-BIRTHDAY-RTN - this record's I-BIRTHDAY falls in the
+      *    target month (WS-BIRTH-MONTH), so write it to BIRTHDAY-FILE
+      *    for the birthday mailing list. Runs off the raw input
+      *    record during the read pass, independent of the STATE/CITY
+      *    report and of VALIDATE-RTN's reject checks - a customer
+      *    with a bad STATE/AMOUNT/ZIP still gets a birthday card.
+      *--------------------------------------------------------------
+       WRITE-BIRTHDAY-RTN.
+           MOVE SPACES TO BIRTHDAY-RECORD.
+           STRING
+               ACCOUNT       DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               I-FIRST       DELIMITED BY SPACE
+               " "           DELIMITED BY SIZE
+               I-MIDDLE      DELIMITED BY SPACE
+               " "           DELIMITED BY SIZE
+               I-LAST        DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               I-BIRTHDAY    DELIMITED BY SIZE
+               ","           DELIMITED BY SIZE
+               I-CITY        DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               I-STATE       DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               I-ZIP         DELIMITED BY SPACE
+               INTO BIRTHDAY-RECORD
+           END-STRING.
+           WRITE BIRTHDAY-RECORD.
+       WRITE-BIRTHDAY-EXIT.
+           EXIT.
 
        SRT-OUTPUT-PROCEDURE SECTION.
 
@@ -202,21 +605,178 @@
            RETURN SORT-FILE RECORD AT END
              MOVE 'Y' TO EOF-FLAG.
 
-           OPEN OUTPUT PRINTFILE.
+           IF WS-RESTART-RUN THEN
+               PERFORM LOAD-CHECKPOINT-RTN THRU LOAD-CHECKPOINT-EXIT
+           END-IF.
+
+           IF WS-RESTART-RUN AND WS-CKPT-RECIN > 0 THEN
+               OPEN EXTEND PRINTFILE
+               IF WS-PRINT-STATUS = "35" THEN
+                   DISPLAY "RESTART REJECTED - PRINTFILE is "
+                       "missing, there is nothing to resume"
+                   STOP RUN
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-STATUS = "35" THEN
+                   DISPLAY "RESTART REJECTED - EXCEPTION-FILE is "
+                       "missing, there is nothing to resume"
+                   STOP RUN
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF WS-EXTRACT-STATUS = "35" THEN
+                   DISPLAY "RESTART REJECTED - EXTRACT-FILE is "
+                       "missing, there is nothing to resume"
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINTFILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               MOVE ZEROES TO RECIN
+           END-IF.
 
            PERFORM HEADING-RTN.
            MOVE SPACES TO OUTREC.
            WRITE OUTREC AFTER ADVANCING 1 LINE.
-           MOVE ZEROES TO RECIN.
            PERFORM WRITE-RTN THRU WRITE-RTN-EXIT
                UNTIL EOF2.
 
+           PERFORM CLEAR-CHECKPOINT-RTN THRU CLEAR-CHECKPOINT-EXIT.
+
        END-OUTPUT SECTION.
 
+      *--------------------------------------------------------------
+      *    LOAD-CHECKPOINT-RTN - restores RECIN, the last STATE/CITY
+      *    written, and the running totals from the prior run's
+      *    checkpoint so a RESTART picks up where it left off instead
+      *    of re-running the whole batch window. CHECK-RESTART-RTN has
+      *    already refused the run up front if arg 1/arg 3 don't match
+      *    what the checkpoint was saved under, so this is just the
+      *    restore.
+      *--------------------------------------------------------------
+       LOAD-CHECKPOINT-RTN.
+           MOVE ZEROES TO WS-CKPT-RECIN.
+           MOVE WS-CKPT-NAME TO WS-CKPT-FILE-NAME.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35" THEN
+               GO TO LOAD-CHECKPOINT-DONE.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   GO TO LOAD-CHECKPOINT-CLOSE
+           END-READ.
+
+           MOVE CKPT-RECIN TO WS-CKPT-RECIN.
+           MOVE CKPT-STATE TO LAST-STATE.
+           MOVE CKPT-CITY TO LAST-CITY.
+           MOVE CKPT-TOT-AMT TO TOT-AMT.
+           MOVE CKPT-CITY-AMT TO TOT-CITY-AMT.
+           MOVE CKPT-GRAND-AMT TO GRAND-TOT-AMT.
+           MOVE CKPT-AGE-BKT-1 TO AGE-BKT-1.
+           MOVE CKPT-AGE-BKT-2 TO AGE-BKT-2.
+           MOVE CKPT-AGE-BKT-3 TO AGE-BKT-3.
+           MOVE CKPT-AGE-BKT-4 TO AGE-BKT-4.
+           MOVE CKPT-AGE-BKT-5 TO AGE-BKT-5.
+       LOAD-CHECKPOINT-CLOSE.
+           CLOSE CHECKPOINT-FILE.
+       LOAD-CHECKPOINT-DONE.
+           MOVE WS-CKPT-RECIN TO RECIN.
+           MOVE 'N' TO WS-PAST-CKPT-SW.
+           IF WS-CKPT-RECIN = 0 THEN
+               SET WS-PAST-CHECKPOINT TO TRUE.
+       LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      *    SAVE-CHECKPOINT-RTN - records how far the report has
+      *    gotten, after every report line (see WRITE-RTN) so a
+      *    mid-run failure never leaves PRINTFILE/EXTRACT-FILE ahead
+      *    of the checkpoint - a RESTART picks up at exactly the next
+      *    unwritten record instead of re-writing any already on
+      *    disk. Written to a temp file and renamed over the real
+      *    checkpoint (CBL_RENAME_FILE) rather than truncated in
+      *    place, so a crash mid-save leaves the prior good checkpoint
+      *    intact instead of an empty one.
+      *    PRINTFILE/EXCEPTION-FILE/EXTRACT-FILE are CLOSEd and
+      *    re-OPENed EXTEND first so everything written so far is
+      *    actually flushed to disk before the checkpoint claims it -
+      *    line-sequential writes sit in a buffer otherwise, and a
+      *    RECIN the checkpoint vouches for but that never made it
+      *    past the buffer would leave a gap in the output (or, for
+      *    EXCEPTION-FILE, an un-regenerable lost exception record,
+      *    since SKIP-CHECKPOINT-RTN never re-runs the ON SIZE ERROR
+      *    paragraphs for records the checkpoint already covers) on
+      *    restart instead of a clean resume point.
+      *--------------------------------------------------------------
+       SAVE-CHECKPOINT-RTN.
+           CLOSE PRINTFILE.
+           OPEN EXTEND PRINTFILE.
+           CLOSE EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-FILE.
+           CLOSE EXTRACT-FILE.
+           OPEN EXTEND EXTRACT-FILE.
+           MOVE WS-CKPT-TMP-NAME TO WS-CKPT-FILE-NAME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CKPT-RECORD.
+           MOVE RECIN TO CKPT-RECIN.
+           MOVE LAST-STATE TO CKPT-STATE.
+           MOVE LAST-CITY TO CKPT-CITY.
+           MOVE TOT-AMT TO CKPT-TOT-AMT.
+           MOVE TOT-CITY-AMT TO CKPT-CITY-AMT.
+           MOVE GRAND-TOT-AMT TO CKPT-GRAND-AMT.
+           MOVE WS-SORT-MODE TO CKPT-SORT-MODE.
+           MOVE WS-INFILE-NAME TO CKPT-INFILE-NAME.
+           MOVE AGE-BKT-1 TO CKPT-AGE-BKT-1.
+           MOVE AGE-BKT-2 TO CKPT-AGE-BKT-2.
+           MOVE AGE-BKT-3 TO CKPT-AGE-BKT-3.
+           MOVE AGE-BKT-4 TO CKPT-AGE-BKT-4.
+           MOVE AGE-BKT-5 TO CKPT-AGE-BKT-5.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           CALL "CBL_RENAME_FILE" USING WS-CKPT-TMP-NAME
+               WS-CKPT-NAME.
+       SAVE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      *    CLEAR-CHECKPOINT-RTN - the run finished clean, so there is
+      *    nothing left to restart from; truncate the checkpoint file
+      *    so the next normal run doesn't trip over a stale one.
+      *--------------------------------------------------------------
+       CLEAR-CHECKPOINT-RTN.
+           MOVE WS-CKPT-NAME TO WS-CKPT-FILE-NAME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      *    SKIP-CHECKPOINT-RTN - on a RESTART run, the sort still has
+      *    to return every record in order, but records already
+      *    covered by the prior run's checkpoint are not rewritten or
+      *    re-totaled - just tracked until the restart point is hit.
+      *--------------------------------------------------------------
+       SKIP-CHECKPOINT-RTN.
+           MOVE SRT-STATE TO LAST-STATE.
+           MOVE SRT-CITY TO LAST-CITY.
+           IF WS-RETURN-CNT >= WS-CKPT-RECIN THEN
+               SET WS-PAST-CHECKPOINT TO TRUE.
+       SKIP-CHECKPOINT-EXIT.
+           EXIT.
+
        WRITE-RTN.
-          IF SRT-STATE <> LAST-STATE
+           ADD 1 TO WS-RETURN-CNT.
+           IF WS-RESTART-RUN AND NOT WS-PAST-CHECKPOINT THEN
+               PERFORM SKIP-CHECKPOINT-RTN THRU SKIP-CHECKPOINT-EXIT
+               GO TO WRITE-RTN-RETURN.
+
+           IF WS-SORT-BY-STATE-CITY AND
+              (SRT-CITY <> LAST-CITY OR SRT-STATE <> LAST-STATE)
+               PERFORM CITY-BREAK-RTN THRU CITY-BREAK-EXIT.
+           IF NOT WS-SORT-BY-ACCOUNT AND SRT-STATE <> LAST-STATE
                PERFORM STATE-BREAK-RTN THRU STATE-BREAK-EXIT.
            MOVE SPACES TO OUTREC.
+           MOVE SRT-ACCOUNT TO O-ACCOUNT.
            MOVE S-LAST TO O-LAST.
            MOVE S-FIRST TO O-FIRST.
            MOVE SPACES TO O-MIDDLE.
@@ -226,16 +786,39 @@
            MOVE SRT-ZIP TO O-ZIP.
            MOVE SRT-AMOUNT TO O-AMOUNT.
            ADD SRT-AMOUNT TO TOT-AMT
-               ON SIZE ERROR Display "Too big!".           
+               ON SIZE ERROR
+                   MOVE SPACES TO EXCEPTION-RECORD
+                   MOVE SRT-ACCOUNT TO EXC-ACCOUNT
+                   MOVE "STATE TOTAL OVFL" TO EXC-REASON
+                   MOVE SRT-AMOUNT TO EXC-AMOUNT
+                   WRITE EXCEPTION-RECORD
+           END-ADD.
+           IF WS-SORT-BY-STATE-CITY THEN
+               ADD SRT-AMOUNT TO TOT-CITY-AMT
+                   ON SIZE ERROR
+                       MOVE SPACES TO EXCEPTION-RECORD
+                       MOVE SRT-ACCOUNT TO EXC-ACCOUNT
+                       MOVE "CITY TOTAL OVFL" TO EXC-REASON
+                       MOVE SRT-AMOUNT TO EXC-AMOUNT
+                       WRITE EXCEPTION-RECORD
+               END-ADD
+           END-IF.
+
+           PERFORM AGE-BUCKET-RTN THRU AGE-BUCKET-EXIT.
 
            WRITE OUTREC AFTER ADVANCING 1 LINE.
            ADD +1 TO LINE-CNT.
            if LINE-CNT > 50 THEN
                PERFORM HEADING-RTN.
 
+           PERFORM WRITE-EXTRACT-RTN THRU WRITE-EXTRACT-EXIT.
+
+           ADD 1 TO RECIN.
+           PERFORM SAVE-CHECKPOINT-RTN THRU SAVE-CHECKPOINT-EXIT.
+
+       WRITE-RTN-RETURN.
            RETURN SORT-FILE RECORD AT END
              MOVE 'Y' TO EOF-FLAG.
-           ADD 1 TO RECIN.             
        WRITE-RTN-EXIT.
            EXIT.
 
@@ -248,6 +831,108 @@
                       MOVE SPACES TO OUTREC.
            WRITE OUTREC AFTER ADVANCING 1 LINE.
 
+      *--------------------------------------------------------------
+      *    WRITE-EXTRACT-RTN - writes the same record WRITE-RTN just
+      *    printed out to EXTRACT-FILE as plain comma-delimited text
+      *    (account, name, birthday, city, state, zip, amount) so it
+      *    can be loaded into Excel or another system without anyone
+      *    having to re-parse PRINTFILE's fixed print columns.
+      *--------------------------------------------------------------
+       WRITE-EXTRACT-RTN.
+           MOVE SRT-AMOUNT TO WS-CSV-AMOUNT.
+           MOVE SPACES TO EXTRACT-RECORD.
+           STRING
+               SRT-ACCOUNT   DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               S-FIRST       DELIMITED BY SPACE
+               " "           DELIMITED BY SIZE
+               S-MIDDLE      DELIMITED BY SPACE
+               " "           DELIMITED BY SIZE
+               S-LAST        DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               SRT-BIRTHDAY  DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               SRT-CITY      DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               SRT-STATE     DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               SRT-ZIP       DELIMITED BY SPACE
+               ","           DELIMITED BY SIZE
+               WS-CSV-AMOUNT DELIMITED BY SIZE
+               INTO EXTRACT-RECORD
+           END-STRING.
+           WRITE EXTRACT-RECORD.
+       WRITE-EXTRACT-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      *    AGE-BUCKET-RTN - buckets this record into one of 5
+      *    years-since-enrollment ranges (off SRT-ED, the enrollment
+      *    date) for the aging-by-state summary printed at each STATE
+      *    break. A bad/future I-ED falls into the 0-1 bucket along
+      *    with genuinely new enrollees rather than being rejected -
+      *    VALIDATE-RTN does not currently edit I-ED.
+      *--------------------------------------------------------------
+       AGE-BUCKET-RTN.
+           MOVE SRT-ED(1:4) TO WS-ED-YEAR.
+           SUBTRACT WS-ED-YEAR FROM WS-CD-YYYY GIVING WS-AGE-YEARS.
+
+           IF WS-AGE-YEARS < 2 THEN
+               ADD 1 TO AGE-BKT-1
+               GO TO AGE-BUCKET-EXIT.
+           IF WS-AGE-YEARS < 6 THEN
+               ADD 1 TO AGE-BKT-2
+               GO TO AGE-BUCKET-EXIT.
+           IF WS-AGE-YEARS < 11 THEN
+               ADD 1 TO AGE-BKT-3
+               GO TO AGE-BUCKET-EXIT.
+           IF WS-AGE-YEARS < 21 THEN
+               ADD 1 TO AGE-BKT-4
+               GO TO AGE-BUCKET-EXIT.
+           ADD 1 TO AGE-BKT-5.
+       AGE-BUCKET-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      *    FINAL-TOTALS-RTN - flushes the last group's totals once the
+      *    sort is exhausted, same as WRITE-RTN does for every group
+      *    break in between. STATE/CITY and STATE/ZIP order both still
+      *    group contiguously by STATE, so the normal STATE-BREAK-RTN
+      *    (and, for STATE/CITY, CITY-BREAK-RTN) flush works as-is and
+      *    rolls the last group into GRAND-TOT-AMT. ACCOUNT order has
+      *    no STATE/CITY grouping at all - TOT-AMT was never reset
+      *    mid-run under that order (WRITE-RTN skips both breaks), so
+      *    it already holds the whole file's total and is moved
+      *    straight to GRAND-TOT-AMT instead of running a break.
+      *--------------------------------------------------------------
+       FINAL-TOTALS-RTN.
+           IF WS-SORT-BY-ACCOUNT THEN
+               MOVE TOT-AMT TO GRAND-TOT-AMT
+               GO TO FINAL-TOTALS-EXIT.
+           IF WS-SORT-BY-STATE-CITY THEN
+               PERFORM CITY-BREAK-RTN THRU CITY-BREAK-EXIT.
+           PERFORM STATE-BREAK-RTN THRU STATE-BREAK-EXIT.
+       FINAL-TOTALS-EXIT.
+           EXIT.
+
+       CITY-BREAK-RTN.
+           IF RECIN < 1 THEN
+               GO TO CITY-BYPASS-IT.
+           MOVE SPACES TO OUTREC.
+           MOVE LAST-CITY TO CT-CITY.
+           MOVE TOT-CITY-AMT TO CT-AMOUNT.
+           WRITE OUTREC FROM CITY-TOTAL-LINE AFTER ADVANCING 1 LINE.
+
+           ADD +1 TO LINE-CNT.
+           if LINE-CNT > 50 THEN
+               PERFORM HEADING-RTN.
+
+           MOVE ZEROES TO TOT-CITY-AMT.
+       CITY-BYPASS-IT.
+           MOVE SRT-CITY TO LAST-CITY.
+       CITY-BREAK-EXIT.
+           EXIT.
+
        STATE-BREAK-RTN.
            IF RECIN < 1 THEN
                GO TO BYPASS-IT.
@@ -261,13 +946,32 @@
                PERFORM HEADING-RTN.
 
            MOVE SPACES TO OUTREC.
-           WRITE OUTREC AFTER ADVANCING 1 LINE. 
+           WRITE OUTREC AFTER ADVANCING 1 LINE.
+           ADD +1 TO LINE-CNT.
+           if LINE-CNT > 50 THEN
+               PERFORM HEADING-RTN.
+
+           MOVE LAST-STATE TO AG-STATE.
+           MOVE AGE-BKT-1 TO AG-BKT-1.
+           MOVE AGE-BKT-2 TO AG-BKT-2.
+           MOVE AGE-BKT-3 TO AG-BKT-3.
+           MOVE AGE-BKT-4 TO AG-BKT-4.
+           MOVE AGE-BKT-5 TO AG-BKT-5.
+           WRITE OUTREC FROM AGING-LINE AFTER ADVANCING 1 LINE.
            ADD +1 TO LINE-CNT.
            if LINE-CNT > 50 THEN
                PERFORM HEADING-RTN.
+           MOVE ZEROES TO AGE-BKT-1 AGE-BKT-2 AGE-BKT-3 AGE-BKT-4
+               AGE-BKT-5.
 
            ADD TOT-AMT TO GRAND-TOT-AMT
-               ON SIZE ERROR Display "Too big!".
+               ON SIZE ERROR
+                   MOVE SPACES TO EXCEPTION-RECORD
+                   MOVE LAST-STATE TO EXC-ACCOUNT
+                   MOVE "GRAND TOTAL OVFL" TO EXC-REASON
+                   MOVE TOT-AMT TO EXC-AMOUNT
+                   WRITE EXCEPTION-RECORD
+           END-ADD.
            MOVE ZEROES TO TOT-AMT.
        BYPASS-IT.
            MOVE SRT-STATE TO LAST-STATE.
